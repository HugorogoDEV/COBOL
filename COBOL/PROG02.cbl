@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISIT-LOG-FILE ASSIGN TO "VISITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VISIT-LOG-FILE.
+           COPY VISITREC.
+       WORKING-STORAGE SECTION.
+       01 WS-VL-STATUS      PIC X(2) VALUE '00'.
+       01 WS-EOF-LOG        PIC X VALUE 'N'.
+           88 EOF-LOG VALUE 'Y'.
+       01 WS-CONTADOR       PIC 9(6) VALUE ZERO.
+       01 WS-DATA-ALVO      PIC X(8) VALUE SPACES.
+       01 WS-PARM-DATA      PIC X(8) VALUE SPACES.
+       01 WS-CURRENT-DATE   PIC X(21) VALUE SPACES.
+       01 WS-PRIMEIRA-HORA  PIC X(8) VALUE SPACES.
+       01 WS-ULTIMA-HORA    PIC X(8) VALUE SPACES.
+       PROCEDURE DIVISION.
+       PRIMEIRA-SECAO.
+       PRIMEIRO-PARAG.
+           PERFORM DETERMINAR-DATA-ALVO-PARAG.
+           MOVE 'Y' TO WS-EOF-LOG.
+           OPEN INPUT VISIT-LOG-FILE.
+           IF WS-VL-STATUS = '00'
+               MOVE 'N' TO WS-EOF-LOG
+               READ VISIT-LOG-FILE
+                   AT END MOVE 'Y' TO WS-EOF-LOG
+               END-READ
+               PERFORM UNTIL EOF-LOG
+                   IF VL-DATA = WS-DATA-ALVO
+                       ADD 1 TO WS-CONTADOR
+                       IF WS-CONTADOR = 1
+                           MOVE VL-HORA TO WS-PRIMEIRA-HORA
+                       END-IF
+                       MOVE VL-HORA TO WS-ULTIMA-HORA
+                   END-IF
+                   READ VISIT-LOG-FILE
+                       AT END MOVE 'Y' TO WS-EOF-LOG
+                   END-READ
+               END-PERFORM
+               CLOSE VISIT-LOG-FILE
+           END-IF.
+           PERFORM IMPRIMIR-RELATORIO-PARAG.
+           STOP RUN.
+
+       DETERMINAR-DATA-ALVO-PARAG.
+           ACCEPT WS-PARM-DATA FROM ENVIRONMENT 'PROG02-DATA'.
+           IF WS-PARM-DATA = SPACES OR WS-PARM-DATA = LOW-VALUES
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               MOVE WS-CURRENT-DATE(1:8) TO WS-DATA-ALVO
+           ELSE
+               MOVE WS-PARM-DATA TO WS-DATA-ALVO
+           END-IF.
+
+       IMPRIMIR-RELATORIO-PARAG.
+           DISPLAY '===================================='.
+           DISPLAY 'RELATORIO DIARIO DE VISITANTES'.
+           DISPLAY 'DATA...............: ' WS-DATA-ALVO.
+           DISPLAY 'TOTAL DE VISITANTES.: ' WS-CONTADOR.
+           IF WS-CONTADOR = 0
+               DISPLAY 'NENHUM VISITANTE REGISTRADO NESTA DATA'
+           ELSE
+               DISPLAY 'PRIMEIRO REGISTRO...: ' WS-PRIMEIRA-HORA
+               DISPLAY 'ULTIMO REGISTRO.....: ' WS-ULTIMA-HORA
+           END-IF.
+           DISPLAY '===================================='.
