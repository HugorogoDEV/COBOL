@@ -0,0 +1,4 @@
+       01  VISIT-LOG-RECORD.
+           05 VL-NOME          PIC X(40).
+           05 VL-DATA          PIC X(8).
+           05 VL-HORA          PIC X(8).
