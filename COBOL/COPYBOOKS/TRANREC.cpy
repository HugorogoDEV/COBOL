@@ -0,0 +1,2 @@
+       01 TRANSACTION-RECORD.
+           05 TR-NOME          PIC X(40).
