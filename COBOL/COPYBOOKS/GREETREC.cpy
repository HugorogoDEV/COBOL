@@ -0,0 +1,2 @@
+       01 WS-MENSAGEM  PIC X(30) VALUE SPACES.
+       01 WS-NOME      PIC X(40) VALUE SPACES.
