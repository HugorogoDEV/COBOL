@@ -0,0 +1,4 @@
+       01  GREETING-CTL-RECORD.
+           05 GC-TURNO             PIC X(1).
+           05 GC-MSG-BOAS-VINDAS   PIC X(30).
+           05 GC-MSG-DESPEDIDA     PIC X(30).
