@@ -1,18 +1,203 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG01.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISIT-LOG-FILE ASSIGN TO "VISITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VL-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-STATUS.
+           SELECT GREETING-CTL-FILE ASSIGN TO "GREETCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  VISIT-LOG-FILE.
+           COPY VISITREC.
+       FD  TRANSACTION-FILE.
+           COPY TRANREC.
+       FD  GREETING-CTL-FILE.
+           COPY GREETCTL.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD       PIC 9(8).
        WORKING-STORAGE SECTION.
-       01 WS-MENSAGEM  PIC X(20) VALUES SPACES.
-       01 WS-NOME      PIC X(20) VALUE SPACES.
+           COPY GREETREC.
+       01 WS-DATA-HORA.
+           05 WS-DATA      PIC X(8).
+           05 WS-HORA      PIC X(8).
+       01 WS-CURRENT-DATE  PIC X(21) VALUE SPACES.
+       01 WS-RUN-MODE  PIC X(5) VALUE SPACES.
+           88 BATCH-MODE VALUE 'BATCH'.
+       01 WS-EOF-TRAN  PIC X VALUE 'N'.
+           88 EOF-TRAN VALUE 'Y'.
+       01 WS-VL-STATUS PIC X(2) VALUE '00'.
+       01 WS-CTL-STATUS PIC X(2) VALUE '00'.
+       01 WS-TR-STATUS PIC X(2) VALUE '00'.
+       01 WS-MSG-BOAS-VINDAS PIC X(30) VALUE 'Como vai mundo'.
+       01 WS-MSG-DESPEDIDA   PIC X(30) VALUE 'Tenha um ótimo dia'.
+       01 WS-TURNO-ATUAL     PIC X(1) VALUE SPACES.
+       01 WS-HORA-TURNO      PIC 9(8) VALUE ZERO.
+       01 WS-EOF-CTL         PIC X VALUE 'N'.
+           88 EOF-CTL VALUE 'Y'.
+       01 WS-MSG-ENCONTRADA  PIC X VALUE 'N'.
+           88 MSG-ENCONTRADA VALUE 'Y'.
+       01 WS-CKPT-STATUS     PIC X(2) VALUE '00'.
+       01 WS-N-CHECKPOINT    PIC 9(4) VALUE 10.
+       01 WS-CONTADOR-LOTE   PIC 9(8) VALUE ZERO.
+       01 WS-ULTIMO-CKPT     PIC 9(8) VALUE ZERO.
+       01 WS-QTD-PROCESSADOS PIC 9(6) VALUE ZERO.
+       01 WS-QTD-REJEITADOS  PIC 9(6) VALUE ZERO.
+       01 WS-QTD-NOVOS-LOTE  PIC 9(8) VALUE ZERO.
+       01 WS-QTD-TENTATIVAS  PIC 9(2) VALUE ZERO.
+       01 WS-MAX-TENTATIVAS  PIC 9(2) VALUE 5.
        PROCEDURE DIVISION.
        PRIMEIRA-SECAO.
        PRIMEIRO-PARAG.
-           MOVE 'Como vai mundo' TO WS-MENSAGEM.
+           OPEN EXTEND VISIT-LOG-FILE.
+           IF WS-VL-STATUS = '35'
+               OPEN OUTPUT VISIT-LOG-FILE
+           END-IF.
+           PERFORM CARREGAR-CONFIGURACAO-PARAG.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT 'PROG01-MODE'.
+           IF BATCH-MODE
+               PERFORM PROCESSAR-LOTE-PARAG
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO-PARAG
+           END-IF.
+           CLOSE VISIT-LOG-FILE.
+           IF WS-QTD-PROCESSADOS = 0
+               IF BATCH-MODE
+                       AND WS-QTD-NOVOS-LOTE = 0
+                       AND WS-TR-STATUS = '00'
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           ELSE
+               IF WS-QTD-REJEITADOS > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       PROCESSAR-INTERATIVO-PARAG.
+           MOVE WS-MSG-BOAS-VINDAS TO WS-MENSAGEM.
            DISPLAY WS-MENSAGEM.
+           MOVE ZERO TO WS-QTD-TENTATIVAS.
            DISPLAY 'Por favor, digite seu nome:'.
            ACCEPT WS-NOME.
-           DISPLAY 'Prazer em conhec�-lo, ' WS-NOME.
-           MOVE 'Tenha um �timo dia' TO WS-MENSAGEM.
-           DISPLAY WS-MENSAGEM.
-           STOP RUN.
+           PERFORM UNTIL (WS-NOME NOT = SPACES
+                       AND WS-NOME NOT = LOW-VALUES)
+                   OR WS-QTD-TENTATIVAS > WS-MAX-TENTATIVAS
+               ADD 1 TO WS-QTD-TENTATIVAS
+               DISPLAY 'Por favor, digite seu nome:'
+               ACCEPT WS-NOME
+           END-PERFORM.
+           IF WS-NOME NOT = SPACES AND WS-NOME NOT = LOW-VALUES
+               PERFORM SAUDAR-VISITANTE-PARAG
+               MOVE WS-MSG-DESPEDIDA TO WS-MENSAGEM
+               DISPLAY WS-MENSAGEM
+           ELSE
+               ADD 1 TO WS-QTD-REJEITADOS
+               DISPLAY 'Nenhum nome valido informado, encerrando.'
+           END-IF.
+
+       PROCESSAR-LOTE-PARAG.
+           PERFORM LER-CHECKPOINT-PARAG.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TR-STATUS = '00'
+               READ TRANSACTION-FILE
+                   AT END MOVE 'Y' TO WS-EOF-TRAN
+               END-READ
+               PERFORM UNTIL EOF-TRAN
+                   ADD 1 TO WS-CONTADOR-LOTE
+                   IF WS-CONTADOR-LOTE > WS-ULTIMO-CKPT
+                       ADD 1 TO WS-QTD-NOVOS-LOTE
+                       MOVE TR-NOME TO WS-NOME
+                       IF WS-NOME NOT = SPACES
+                               AND WS-NOME NOT = LOW-VALUES
+                           PERFORM SAUDAR-VISITANTE-PARAG
+                       ELSE
+                           ADD 1 TO WS-QTD-REJEITADOS
+                       END-IF
+                       IF FUNCTION MOD(WS-CONTADOR-LOTE
+                               WS-N-CHECKPOINT) = 0
+                           PERFORM GRAVAR-CHECKPOINT-PARAG
+                       END-IF
+                   END-IF
+                   READ TRANSACTION-FILE
+                       AT END MOVE 'Y' TO WS-EOF-TRAN
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+               PERFORM GRAVAR-CHECKPOINT-PARAG
+           ELSE
+               DISPLAY 'TRANFILE.DAT indisponivel, status ' WS-TR-STATUS
+           END-IF.
+
+       SAUDAR-VISITANTE-PARAG.
+           ADD 1 TO WS-QTD-PROCESSADOS.
+           DISPLAY 'Prazer em conhecê-lo, ' WS-NOME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:8) TO WS-DATA.
+           MOVE WS-CURRENT-DATE(9:8) TO WS-HORA.
+           MOVE WS-NOME TO VL-NOME.
+           MOVE WS-DATA TO VL-DATA.
+           MOVE WS-HORA TO VL-HORA.
+           WRITE VISIT-LOG-RECORD.
+
+       CARREGAR-CONFIGURACAO-PARAG.
+           ACCEPT WS-HORA-TURNO FROM TIME.
+           IF WS-HORA-TURNO < 12000000
+               MOVE 'M' TO WS-TURNO-ATUAL
+           ELSE
+               IF WS-HORA-TURNO < 18000000
+                   MOVE 'T' TO WS-TURNO-ATUAL
+               ELSE
+                   MOVE 'N' TO WS-TURNO-ATUAL
+               END-IF
+           END-IF.
+           OPEN INPUT GREETING-CTL-FILE.
+           IF WS-CTL-STATUS = '00'
+               READ GREETING-CTL-FILE
+                   AT END MOVE 'Y' TO WS-EOF-CTL
+               END-READ
+               PERFORM UNTIL EOF-CTL OR MSG-ENCONTRADA
+                   IF GC-TURNO = WS-TURNO-ATUAL
+                       MOVE GC-MSG-BOAS-VINDAS TO WS-MSG-BOAS-VINDAS
+                       MOVE GC-MSG-DESPEDIDA TO WS-MSG-DESPEDIDA
+                       MOVE 'Y' TO WS-MSG-ENCONTRADA
+                   ELSE
+                       READ GREETING-CTL-FILE
+                           AT END MOVE 'Y' TO WS-EOF-CTL
+                       END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE GREETING-CTL-FILE
+           END-IF.
+
+       LER-CHECKPOINT-PARAG.
+           MOVE ZERO TO WS-ULTIMO-CKPT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE CHECKPOINT-RECORD TO WS-ULTIMO-CKPT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRAVAR-CHECKPOINT-PARAG.
+           MOVE WS-CONTADOR-LOTE TO CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
